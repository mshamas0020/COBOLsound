@@ -11,9 +11,47 @@
       *    Optionally, choose one of the following waveforms:
       *        sin1, sin2, sin3, sin4, tri, saw, square, noise
       *
-      *    NOTE: Simultaneous multi-track playback is not supported.
-      *    If you enter a multi-track file, the tracks will be
-      *    played sequentially.   
+      *    Multi-track files are loaded into memory and all tracks are
+      *    advanced together against a shared sample clock, so a
+      *    standard multi-track SMF renders as one mixed arrangement
+      *    instead of back-to-back solos.
+      *
+      *    The waveform argument only sets the default voice. Individual
+      *    MIDI channels can be pointed at a different waveform each by
+      *    placing a '<in-name-without-extension>.cfg' file next to the
+      *    MIDI file, one '<channel 0-15> <waveform>' line per override.
+      *    Channel 9 (percussion) always renders as 'noise'.
+      *
+      *    Every render also writes a summary/reconciliation report to
+      *    '<in-name-without-extension>.log' - notes played, peak
+      *    oscillator usage, oscillator steals, and total samples
+      *    written vs. the duration the MIDI header/tempo map promised.
+      *
+      *    Pitch bend re-tunes held notes in real time, CC7 (channel
+      *    volume) scales note velocity, and CC64 (sustain pedal) holds
+      *    a note past its note-off until the pedal comes back up.
+      *
+      *    Every mixed sample passes through a soft-knee limiter so a
+      *    dense chord degrades gracefully instead of wrapping around at
+      *    the 16-bit boundary. Adding 'normalize' as cmd-line argument 3
+      *    (or a manifest line's third field, in batch mode) renders the
+      *    job twice - once silently to find its loudest sample, then for
+      *    real with everything scaled so the peak lands at a fixed
+      *    target - for a final-delivery render instead of a quick check.
+      *
+      *    Long renders checkpoint themselves periodically to
+      *    '<in-name-without-extension>.ckpt'. If a job is interrupted
+      *    mid-render, re-running it picks back up from the last
+      *    checkpoint instead of starting over; a render that finishes
+      *    cleanly clears its own checkpoint.
+      *
+      *    Before committing to a render, every track is walked once as
+      *    a pre-flight check: each declared MTrk length is compared
+      *    against the bytes actually consumed, and every note-on is
+      *    matched against a note-off. Mismatches are logged to the
+      *    console and counted in the summary report, but do not stop
+      *    the render - the same graceful-degradation approach as
+      *    voice-stealing.
       *
       * Resource for MIDI format specifications:
       * http://www.music.mcgill.ca/~ich/classes/mumt306/StandardMIDIfileformat.html
@@ -30,6 +68,9 @@
        >> define constant MAX-OSCILLATORS  as 32
        >> define constant WAVETABLE-AMP    as 0.125
        >> define constant WAVETABLE-SIZE   as 1024
+
+       >> define constant MIDI-MAX-BYTES   as 3000000
+       >> define constant MAX-TRACKS       as 64
       
        
        identification division.
@@ -43,11 +84,39 @@
        select in-file assign to dynamic in-name
            file status is in-stat.
 
-       *>  output file is raw, using format 16-bit, 1-channel, little-endian
-       *>  some audio tools such as Audacity can import these files
-       select out-file assign to 'output.pcm'
+       *>  optional job-list manifest: one '<midi-file> <waveform>' per
+       *>  line, used when cmd-line argument 2 is 'batch' (see CS-TOP-PARSE)
+       select job-file assign to dynamic job-name
+           organization line sequential
+           file status is job-stat.
+
+       *>  output file is a standard RIFF/WAVE container, 16-bit
+       *>  1-channel PCM, so it can be played directly instead of
+       *>  needing a raw-import step. name is derived from in-name
+       *>  (see BUILD-OUT-NAME) so a batch run doesn't overwrite itself.
+       select out-file assign to dynamic out-name
+           file status is out-stat
            organization sequential.
-               
+
+       *>  optional per-channel waveform config, named
+       *>  <in-name-without-extension>.cfg, one '<channel> <waveform>'
+       *>  line per assignment (see INIT-LOAD-CHAN-CONFIG)
+       select chan-file assign to dynamic chan-name
+           organization line sequential
+           file status is chan-stat.
+
+       *>  render summary/reconciliation report, named
+       *>  <in-name-without-extension>.log (see CS-WRITE-REPORT)
+       select report-file assign to dynamic report-name
+           organization line sequential
+           file status is report-stat.
+
+       *>  checkpoint/restart snapshot, named
+       *>  <in-name-without-extension>.ckpt (see CS-WRITE-CHECKPOINT)
+       select checkpoint-file assign to dynamic ckpt-name
+           file status is ckpt-stat
+           organization sequential.
+
 
        data division.
        file section.
@@ -56,16 +125,107 @@
        fd  in-file.
        01  in-byte            binary-char unsigned.
 
-       *>  output file (PCM)
+       *>  job-list manifest (batch mode)
+       fd  job-file.
+       01  job-rec            pic x(100).
+
+       *>  per-channel waveform config
+       fd  chan-file.
+       01  chan-rec           pic x(100).
+
+       *>  render summary/reconciliation report
+       fd  report-file.
+       01  report-rec         pic x(200).
+
+       *>  checkpoint/restart snapshot - one record holds everything
+       *>  needed to resume a render mid-way through: track cursors,
+       *>  the full oscillator table, and per-channel controller state
+       fd  checkpoint-file.
+       01  ckpt-record.
+           02  ckpt-buff-i             binary-long unsigned.
+           02  ckpt-midi-tick-rate     binary-long unsigned.
+           02  ckpt-midi-frame-size    binary-long unsigned.
+           02  ckpt-total-samples      binary-long unsigned.
+           02  ckpt-notes-played       binary-long unsigned.
+           02  ckpt-osc-peak-usage     binary-long unsigned.
+           02  ckpt-osc-steal-count    binary-long unsigned.
+           02  ckpt-limiter-engaged    binary-long unsigned.
+           02  ckpt-normalize-scale    usage comp-1.
+           02  ckpt-track-count        binary-long unsigned.
+           02  ckpt-track-table.
+               03  ckpt-track-item     occurs MAX-TRACKS times
+                                       indexed by ckpt-trk-i.
+                   04  ckpt-trk-pos            binary-long unsigned.
+                   04  ckpt-trk-to-next-event  binary-long unsigned.
+                   04  ckpt-trk-ended          binary-char unsigned.
+           02  ckpt-osc-table.
+               03  ckpt-osc-item       occurs MAX-OSCILLATORS times
+                                       indexed by ckpt-osc-i.
+                   04  ckpt-osc-note           binary-char unsigned.
+                   04  ckpt-osc-velocity       binary-long.
+                   04  ckpt-osc-base-velocity  binary-long.
+                   04  ckpt-osc-channel        binary-char unsigned.
+                   04  ckpt-osc-frequency      usage comp-1.
+                   04  ckpt-osc-envelope       binary-long.
+                   04  ckpt-osc-phase          binary-long unsigned.
+                   04  ckpt-osc-phase-inc      binary-long unsigned.
+                   04  ckpt-osc-held           binary-char unsigned.
+                   04  ckpt-osc-sustained      binary-char unsigned.
+           02  ckpt-chan-table.
+               *> occurs count must match MIDI-CHANNEL-COUNT - a literal
+               *> here because working-storage constants aren't visible
+               *> yet this early in the file section
+               03  ckpt-chan-item      occurs 16 times
+                                       indexed by ckpt-chan-i.
+                   04  ckpt-chan-pitch-bend    usage comp-1.
+                   04  ckpt-chan-volume        usage comp-1.
+                   04  ckpt-chan-sustain       binary-char unsigned.
+
+       *>  output file (WAV) - written one byte at a time, same as
+       *>  in-file, so the header and the PCM data share one simple
+       *>  fixed-size record and REWRITE can patch the header in place
+       *>  once the final sample count is known
        fd  out-file.
-       01  buff.                
-           02  buff-item       binary-short 
-                               occurs BUFFER-SIZE times 
-                               indexed by buff-i.
-                             
+       01  out-byte           binary-char unsigned.
 
        working-storage section.
 
+       *>  audio mix buffer - kept in working-storage (not the FD) since
+       *>  it is shared with audio_queue for live playback as well as
+       *>  being drained byte-by-byte to out-file
+       01  buff.
+           02  buff-item       binary-short
+                               occurs BUFFER-SIZE times
+                               indexed by buff-i.
+
+       *>  CLIPPING LIMITER / TWO-PASS PEAK NORMALIZATION
+       *>  every mixed sample passes through a soft-knee limiter so an
+       *>  unusually dense chord degrades gracefully instead of wrapping
+       *>  around at the 16-bit boundary; cmd-line argument 3 = 'normalize'
+       *>  additionally renders the job twice - once silently to find the
+       *>  loudest sample, then for real with everything scaled so the
+       *>  peak lands on NORMALIZE-TARGET-PEAK (see CS-MEASURE-PEAK)
+       01  LIMIT-THRESHOLD      constant as 26214.  *> ~80% of full scale
+       01  LIMIT-CEILING        constant as 32767.
+
+       *> at or below LIMIT-THRESHOLD, so the limiter is a no-op on the
+       *> normalized peak - anything above LIMIT-THRESHOLD gets
+       *> compressed by MAIN-LIMIT-SAMPLE on the real pass and would
+       *> never actually reach this target
+       01  NORMALIZE-TARGET-PEAK constant as 26000.
+       01  limiter-engaged-count binary-long unsigned value 0.
+       01  normalize-mode        pic 9(001) value 0.
+       01  measuring-pass        pic 9(001) value 0.
+       01  peak-sample-abs       binary-long unsigned value 0.
+       01  normalize-scale       usage comp-1 value 1.
+
+       *>  wide scratch total for the oscillator sum - buff-item is a
+       *>  16-bit signed field and several loud oscillators overlapping
+       *>  can sum well past its range before the limiter gets a chance
+       *>  to run; mix-total holds the true (unclipped) sum so the peak
+       *>  tracker and limiter both see the real value
+       01  mix-total             binary-long value 0.
+
        01  SAMPLE-SIZE         constant as 2. *> in bytes
                                
       
@@ -73,13 +233,99 @@
        
        01  cmd-line            pic x(099).
 
+       *>  BATCH MODE
+       *>  cmd-line argument 2 = 'batch' means argument 1 names a
+       *>  manifest file of '<midi-file> <waveform>' lines instead of
+       *>  a single MIDI file, so a whole night's queue can render unattended
+       01  batch-mode          pic 9(001) value 0.
+       01  job-name            pic x(100) value spaces.
+       01  job-stat            pic x(002).
+       01  job-eof             pic 9(001) value 0.
+       01  job-skip            pic 9(001) value 0.
+
+       *> counts manifest lines actually run, so two lines naming the
+       *> same MIDI file (e.g. to compare waveforms, or plain vs.
+       *> 'normalize') get distinct output filenames instead of the
+       *> second job clobbering the first's .wav/.log/.ckpt
+       01  batch-job-number    binary-long unsigned value 0.
+       01  batch-job-num-ed    pic 9(005).
+
        *>  INPUT FILE
 
        01  in-name             pic x(100).
        01  in-stat             pic x(002).
-       01  in-pos              binary-long unsigned value 0.
        01  in-eof              pic 9(001) value 0.
-                     
+
+       *>  OUTPUT FILE
+
+       01  out-name            pic x(104) value spaces.
+       01  out-stat            pic x(002).
+       01  trimmed-in-name     pic x(100) value spaces.
+       01  in-name-len         binary-long unsigned value 0.
+       01  dot-pos             binary-long unsigned value 0.
+
+       *>  in-name's stem (extension stripped), plus a batch-job suffix
+       *>  when running from a manifest - shared by BUILD-OUT-NAME,
+       *>  BUILD-REPORT-NAME and BUILD-CHECKPOINT-NAME so all three
+       *>  output files for one job agree on their base name; not used
+       *>  by INIT-LOAD-CHAN-CONFIG, whose .cfg lookup is keyed to the
+       *>  plain MIDI stem regardless of which manifest line is running
+       01  out-name-stem       pic x(100) value spaces.
+       01  stem-scratch        pic x(104) value spaces.
+
+       *>  RENDER SUMMARY REPORT
+       *>  written to <in-name-without-extension>.log at CS-CLOSE
+       01  report-name         pic x(104) value spaces.
+       01  report-stat         pic x(002).
+       01  report-line         pic x(200) value spaces.
+       01  report-num-ed       pic z(9)9.
+       01  report-num-signed   pic -(9)9.
+       01  notes-played-count  binary-long unsigned value 0.
+       01  osc-active-count    binary-long unsigned value 0.
+       01  osc-peak-usage      binary-long unsigned value 0.
+       01  expected-total-samples binary-long unsigned value 0.
+       01  exp-cur-samples     binary-long unsigned value 0.
+       01  exp-frame-size      binary-long unsigned value 500000.
+       01  exp-track-ended     binary-char unsigned value 0.
+
+       *>  CHECKPOINT / RESTART
+       *>  every CHECKPOINT-INTERVAL buffers, CS-MAIN snapshots enough
+       *>  state to resume a long render if the job gets interrupted;
+       *>  a clean CS-CLOSE clears the checkpoint again (see
+       *>  CS-WRITE-CHECKPOINT / CS-CHECK-RESUME)
+       01  CHECKPOINT-INTERVAL constant as 500.
+       01  ckpt-name           pic x(105) value spaces.
+       01  ckpt-stat           pic x(002).
+       01  ckpt-buffers-since  binary-long unsigned value 0.
+       01  resume-mode         pic 9(001) value 0.
+
+       *>  PRE-FLIGHT VALIDATION
+       *>  before opening the output file, walk every track once (same
+       *>  event-skipping logic as CALC-EXPECTED-SAMPLES) checking that
+       *>  its actual byte length matches the <length> its MTrk header
+       *>  declared, and that every note-on is paired with a note-off -
+       *>  mismatches are reported but do not abort the render, since a
+       *>  slightly malformed file still deserves a best-effort render
+       *>  (see VAL-CHECK-TRACKS)
+       01  val-cur-len         binary-long unsigned value 0.
+       01  val-track-ended     binary-char unsigned value 0.
+       01  val-mismatch-count  binary-long unsigned value 0.
+       01  val-note-index      binary-long unsigned value 0.
+       01  val-note-state.
+           02  val-note-state-item binary-char unsigned value 0
+                               occurs 2048 times.
+
+       *>  RIFF/WAVE header, built once with the placeholder byte count
+       *>  and patched with the real one at CS-CLOSE
+       01  wav-header.
+           02  wav-header-byte binary-char unsigned occurs 44 times.
+       01  le-value            binary-long unsigned value 0.
+       01  le-pos               binary-long unsigned value 0.
+       01  total-samples-written binary-long unsigned value 0.
+       01  pcm-sample-u        binary-long unsigned value 0.
+       01  pcm-lo              binary-char unsigned value 0.
+       01  pcm-hi              binary-char unsigned value 0.
+
        01  read-size           binary-short unsigned.
        01  READ-MAX            constant as 4.
        01  read-table.
@@ -88,19 +334,42 @@
        01  read-vlq            binary-long unsigned.
        01  read-long           binary-long unsigned.
 
+       *>  entire MIDI file, loaded into memory once so that multiple
+       *>  tracks can be walked in parallel (no seeking on in-file itself)
+       01  midi-bytes-tbl.
+           02  midi-byte       binary-char unsigned
+                               occurs MIDI-MAX-BYTES times
+                               indexed by midi-i.
+       01  midi-file-size      binary-long unsigned value 0.
+       01  midi-num-tracks-hdr binary-long unsigned value 0.
+
+       *>  active cursor into midi-bytes-tbl, used by all the READ-* helpers.
+       *>  callers point this at whichever track they are currently walking.
+       01  read-pos            binary-long unsigned value 1.
+
        *>  MIDI
 
        01  midi-tick-rate      binary-long unsigned value 1.  *> in ticks per frame
 
        *>  when tempo is set, 1 frame = 1 quarter note
        01  midi-frame-size     binary-long unsigned value 500000. *> in micro-seconds
-      
-       01  midi-to-next-event  binary-long unsigned value 0. *> in samples
 
-       *>  when file read is inside track
-       01  midi-inside-track   binary-char unsigned value 0.
+       *>  per-track state, so all tracks of a format-1 file can be
+       *>  advanced together against the shared sample clock above
+       01  track-count         binary-long unsigned value 0.
+       01  all-tracks-ended    pic 9(001) value 0.
+       01  track-table.
+           02  track-item      occurs MAX-TRACKS times
+                               indexed by trk-i.
+               03  trk-start           binary-long unsigned.
+               03  trk-length          binary-long unsigned.
+               03  trk-end-pos         binary-long unsigned.
+               03  trk-pos             binary-long unsigned.
+               03  trk-to-next-event   binary-long unsigned value 0. *> in samples
+               03  trk-ended           binary-char unsigned value 0.
 
        01  midi-msg-code       binary-char unsigned value 0.
+       01  midi-msg-channel    binary-char unsigned value 0.
        01  midi-msg-len-str    pic x(015) value '000000022221120'.
        01  midi-msg-len        redefines midi-msg-len-str.
            02  midi-msg-len-item   binary-char unsigned
@@ -111,21 +380,44 @@
        *>  gnuCOBOL's implementation of float arithmetic has very poor performance
        *>  instead, using a long where 0x8000 is equivalent to 1 is much less expensive
        01  OUT-RANGE           CONSTANT AS 32768.
+       01  MIDI-CHANNEL-COUNT  constant as 16.
+       01  PERCUSSION-CHANNEL  constant as 9.
        01  osc.
            02  osc-item        occurs MAX-OSCILLATORS times
                                indexed by osc-i.
                *> from midi
                03  osc-note        binary-char unsigned value 0.
-               03  osc-velocity    binary-long value 0. 
+               03  osc-velocity    binary-long value 0.
+               03  osc-base-velocity binary-long value 0. *> pre-CC7-scaling
+               03  osc-channel     binary-char unsigned value 0.
 
                03  osc-frequency   usage comp-1 value 1.
                03  osc-envelope    binary-long value 0.
                03  osc-phase       binary-long unsigned value 0.
                03  osc-phase-inc   binary-long unsigned value 0.
                03  osc-held        binary-char unsigned value 0.
+               *> note-off arrived but the channel's sustain pedal (CC64)
+               *> was down, so the release is deferred to pedal-up
+               03  osc-sustained   binary-char unsigned value 0.
                03  osc-output      binary-short value 0.
        01  osc-phase-range         binary-long unsigned.
        01  osc-active          pic 9(001) value 0.
+       01  osc-steal-count     binary-long unsigned value 0.
+
+       *>  PER-CHANNEL CONTROLLER STATE
+       *>  pitch bend (0xE?) and CC7/CC64 (0xB?) apply per MIDI channel,
+       *>  see MIDI-PITCH-BEND / MIDI-CONTROL-CHANGE
+       01  PITCH-BEND-RANGE-SEMITONES constant as 2.
+       01  chan-pitch-bend.
+           02  chan-pitch-bend-item usage comp-1 value 0
+                               occurs MIDI-CHANNEL-COUNT times.
+       01  chan-volume.
+           02  chan-volume-item    usage comp-1 value 1
+                               occurs MIDI-CHANNEL-COUNT times.
+       01  chan-sustain.
+           02  chan-sustain-item   binary-char unsigned value 0
+                               occurs MIDI-CHANNEL-COUNT times.
+       01  pb-raw               binary-long value 0.
 
        *>  ENVELOPE
 
@@ -134,17 +426,54 @@
 
        *>  WAVETABLE
 
-       01  wavetable.
-           02  wt-item         binary-short value 0
-                               occurs WAVETABLE-SIZE times.
-
        *>  waveform type: sin1, sin2, sin3, sin4, tri, saw, square, noise
        *>      sin1 - system implementation (default)
        *>      sin2 - Bhaskara I's approximation
        *>      sin3 - Taylor's series - 9th order
        *>      sin4 - Chebyshev polynomial - 7th order
        *>  from cmd-line argument 2
+
+       *>  every waveform is pre-built once, so a per-channel/per-track
+       *>  waveform table (see chan-wave-id below) can pick between them
+       *>  without re-generating anything mid-render
+       01  WAVEFORM-COUNT      constant as 8.
+       01  waveform-name-tbl.
+           02  filler          pic x(010) value 'sin1'.
+           02  filler          pic x(010) value 'sin2'.
+           02  filler          pic x(010) value 'sin3'.
+           02  filler          pic x(010) value 'sin4'.
+           02  filler          pic x(010) value 'tri'.
+           02  filler          pic x(010) value 'saw'.
+           02  filler          pic x(010) value 'square'.
+           02  filler          pic x(010) value 'noise'.
+       01  waveform-names      redefines waveform-name-tbl.
+           02  waveform-name-item pic x(010) occurs WAVEFORM-COUNT times
+                               indexed by wts-i.
+
+       01  wavetable-all.
+           02  wts-item        occurs WAVEFORM-COUNT times
+                               indexed by wtsb-i.
+               03  wt-item     binary-short value 0
+                               occurs WAVETABLE-SIZE times.
+
+       *>  channel-to-waveform assignment: channel 9 (percussion,
+       *>  1-based index 10) is always forced to 'noise'; the rest
+       *>  default to cmd-line argument 2 and can be overridden by
+       *>  a config file alongside the MIDI file (see INIT-LOAD-CHAN-CONFIG)
+       01  chan-wave-id.
+           02  chan-wave-id-item binary-char unsigned value 1
+                               occurs MIDI-CHANNEL-COUNT times
+                               indexed by chan-i.
+
+       01  chan-name           pic x(104) value spaces.
+       01  chan-stat           pic x(002).
+       01  chan-eof            pic 9(001) value 0.
+       01  chan-num            binary-long unsigned value 0.
+       01  chan-wf-name        pic x(010) value spaces.
+
        01  wt-type             pic x(010).
+       01  normalize-arg       pic x(010) value spaces.
+       01  wt-build-name       pic x(010) value spaces.
        01  wt-x                usage comp-1 value 0.
        01  wt-amplitude        binary-long value 1.
        01  wt-phase            binary-long value 0.
@@ -171,19 +500,221 @@
        perform COBOL-SOUND.
 
        COBOL-SOUND.
-           perform CS-INIT
-           perform CS-MAIN until main-exit = 1
-           perform CS-CLOSE
+           perform CS-TOP-PARSE
+
+           *> remove ascii offset from midi-msg-len, because the string
+           *> literal was reformatted into a binary-char table - done
+           *> once here, not in per-job CS-INIT, since batch mode runs
+           *> CS-INIT once per manifest line on this same table
+           perform varying i from 1 by 1 until i > 15
+               subtract 48 from midi-msg-len-item(i)
+           end-perform
+
+           if batch-mode = 1 then
+               open input job-file
+               perform until job-eof = 1
+                   read job-file
+                       at end
+                           move 1 to job-eof
+                   end-read
+
+                   if job-eof = 0 and job-rec > spaces then
+                       add 1 to batch-job-number
+                       move job-rec to cmd-line
+                       perform CS-RUN-ONE-JOB
+                   end-if
+               end-perform
+               close job-file
+           else
+               perform CS-RUN-ONE-JOB
+           end-if
+
            stop run.
 
 
 
+       *>  read cmd-line and decide single-file vs. batch/job-list mode
+       CS-TOP-PARSE.
+           accept cmd-line from command-line
+
+           perform until cmd-line > spaces
+               display "Enter MIDI file: " with no advancing
+               accept cmd-line
+           end-perform
+
+           unstring cmd-line delimited by space
+               into in-name, wt-type
+
+           if function upper-case(function trim(wt-type)) = 'BATCH' then
+               set batch-mode to 1
+               move in-name to job-name
+           else
+               set batch-mode to 0
+           end-if
+           exit paragraph.
+
+
+
+       *>  run the full INIT/MAIN/CLOSE pipeline for one job (a single
+       *>  MIDI file, or one line of a batch manifest)
+       CS-RUN-ONE-JOB.
+           perform CS-INIT
+           if job-skip = 0 then
+               *> a resumed render already has normalize-scale from the
+               *> checkpoint (the measuring pass ran, and rendering had
+               *> already begun, before the interruption) - re-measuring
+               *> now would also rewind the resumed track/oscillator
+               *> state CS-CHECK-RESUME just restored
+               if normalize-mode = 1 and resume-mode = 0 then
+                   perform CS-MEASURE-PEAK
+               end-if
+               perform CS-MAIN until main-exit = 1
+
+               *> a corrupt event mid-render can abort the job (batch
+               *> mode only) after this loop has already started - skip
+               *> CS-CLOSE in that case, the same way this paragraph
+               *> already skips CS-MAIN/CS-CLOSE for a job that failed
+               *> during CS-INIT
+               if job-skip = 0 then
+                   perform CS-CLOSE
+               end-if
+           end-if
+           exit paragraph.
+
+
+
+       *>  reset all per-render state to its startup value, so batch
+       *>  mode (and a repeated pass over the same job) can reuse the
+       *>  same working-storage cleanly
+       CS-RESET-STATE.
+           move 0 to main-exit
+           move 0 to audio-playing
+           move 1 to midi-tick-rate
+           move 500000 to midi-frame-size
+           move 0 to in-eof
+           move 0 to track-count
+           move 0 to all-tracks-ended
+           move 0 to total-samples-written
+           move 0 to osc-steal-count
+           move 0 to notes-played-count
+           move 0 to osc-peak-usage
+           move 0 to expected-total-samples
+           move 0 to limiter-engaged-count
+           move 0 to measuring-pass
+           move 0 to peak-sample-abs
+           move 1 to normalize-scale
+           move 0 to ckpt-buffers-since
+           move 0 to resume-mode
+           move 0 to val-mismatch-count
+           set buff-i to 1
+           move 0 to midi-file-size
+           move 1 to read-pos
+
+           perform CS-RESET-OSC-AND-CHAN-STATE
+           exit paragraph.
+
+
+
+       *>  clear every oscillator and per-channel controller back to its
+       *>  startup value - broken out of CS-RESET-STATE so the two-pass
+       *>  normalize render (CS-REWIND-FOR-NEXT-PASS) can reuse it between
+       *>  its measuring and final passes without also wiping the
+       *>  already-parsed track table
+       CS-RESET-OSC-AND-CHAN-STATE.
+           perform varying osc-i from 1 by 1 until osc-i > MAX-OSCILLATORS
+               move 0 to osc-note(osc-i)
+               move 0 to osc-velocity(osc-i)
+               move 0 to osc-base-velocity(osc-i)
+               move 0 to osc-channel(osc-i)
+               move 1 to osc-frequency(osc-i)
+               move 0 to osc-envelope(osc-i)
+               move 0 to osc-phase(osc-i)
+               move 0 to osc-phase-inc(osc-i)
+               move 0 to osc-held(osc-i)
+               move 0 to osc-sustained(osc-i)
+               move 0 to osc-output(osc-i)
+           end-perform
+
+           perform varying chan-i from 1 by 1 until chan-i > MIDI-CHANNEL-COUNT
+               move 0 to chan-pitch-bend-item(chan-i)
+               move 1 to chan-volume-item(chan-i)
+               move 0 to chan-sustain-item(chan-i)
+           end-perform
+           exit paragraph.
+
+
+
+       *>  rewind runtime state (but not the in-memory MIDI bytes or the
+       *>  already-scanned track table) so a job can be rendered again
+       *>  from the start - used between the measuring and final passes
+       *>  of a two-pass normalize render
+       CS-REWIND-FOR-NEXT-PASS.
+           move 0 to main-exit
+           move 0 to audio-playing
+           *> midi-tick-rate is a file constant, set once from the MIDI
+           *> header by INIT-READ-MIDI-HEADER before either pass runs -
+           *> unlike midi-frame-size (legitimately re-derived from
+           *> tempo meta-events re-walked during the second pass), it
+           *> must not be reset here or every delay calc in the final
+           *> pass of a normalize render comes out wrong
+           move 500000 to midi-frame-size
+           move 0 to in-eof
+           move 0 to all-tracks-ended
+           move 0 to total-samples-written
+           move 0 to osc-steal-count
+           move 0 to notes-played-count
+           move 0 to osc-peak-usage
+           set buff-i to 1
+
+           perform CS-RESET-OSC-AND-CHAN-STATE
+
+           perform varying trk-i from 1 by 1 until trk-i > track-count
+               set trk-pos(trk-i) to trk-start(trk-i)
+               set trk-to-next-event(trk-i) to 0
+               set trk-ended(trk-i) to 0
+           end-perform
+           perform INIT-PRIME-TRACKS
+           exit paragraph.
+
+
+
+       *>  first pass of a two-pass normalize render: play the whole
+       *>  song silently (no WAV/audio output) just to find the loudest
+       *>  sample, then derive normalize-scale so the real pass that
+       *>  follows lands its peak on NORMALIZE-TARGET-PEAK
+       CS-MEASURE-PEAK.
+           move 0 to peak-sample-abs
+           move 1 to measuring-pass
+
+           perform until main-exit = 1
+               perform MAIN-READ-MIDI-TRACK
+               perform MAIN-UPDATE-OSC
+               perform MAIN-MIX-TO-BUFF
+
+               if (in-eof = 1 and osc-active = 0) then
+                   set main-exit to 1
+               end-if
+           end-perform
+
+           move 0 to measuring-pass
+
+           if peak-sample-abs > 0 then
+               compute normalize-scale = NORMALIZE-TARGET-PEAK / peak-sample-abs
+           else
+               move 1 to normalize-scale
+           end-if
+
+           perform CS-REWIND-FOR-NEXT-PASS
+           exit paragraph.
+
 
 
        *>  INIT
        CS-INIT.
-           *> get command line 
-           accept cmd-line from command-line
+           *> reset per-job state (matters for batch mode, where CS-INIT
+           *> runs once per manifest line on the same working-storage)
+           perform CS-RESET-STATE
+           set job-skip to 0
 
            *> compute values
            compute wt-amplitude = (OUT-RANGE - 1) * WAVETABLE-AMP
@@ -194,17 +725,25 @@
 
            set buff-i to 1
 
-           *> remove ascii offset from midi-msg-len
-           *> because string was reformatted into binary-char table
-           perform varying i from 1 by 1 until i > 15
-               subtract 48 from midi-msg-len-item(i)
-           end-perform
-
            *> open input file
            perform INIT-OPEN-INPUT
+           if job-skip = 1 then
+               exit paragraph
+           end-if
 
-           *> make wavetable
-           perform INIT-MAKE-WAVETABLE
+           *> read whole file into memory so tracks can be walked in parallel
+           perform INIT-LOAD-MIDI-BYTES
+           if job-skip = 1 then
+               exit paragraph
+           end-if
+
+           *> derive <in-name-without-extension>, used both for the
+           *> output WAV name and the optional channel config name
+           perform BUILD-OUT-NAME
+
+           *> make wavetables and assign one to each MIDI channel
+           perform INIT-MAKE-WAVETABLES
+           perform INIT-SETUP-CHAN-WAVE-IDS
 
            *> from audio_out.c
            call "audio_init" using
@@ -214,49 +753,574 @@
 
            *> read data from midi header
            perform INIT-READ-MIDI-HEADER
+           if job-skip = 1 then
+               exit paragraph
+           end-if
+
+           *> find every 'MTrk' chunk and prime its first delta-time
+           perform INIT-SCAN-TRACKS
+           if job-skip = 1 then
+               exit paragraph
+           end-if
+           perform INIT-PRIME-TRACKS
+
+           *> pre-flight: confirm the header's declared track lengths
+           *> and note-on/off pairing before committing to a full render
+           perform VAL-CHECK-TRACKS
+
+           *> a checkpoint left over from an earlier, interrupted run of
+           *> this same job overrides the fresh track/oscillator state
+           *> just primed above
+           perform CS-CHECK-RESUME
+
+           if resume-mode = 1 then
+               *> the WAV file already holds a placeholder header plus
+               *> every sample written before the interruption - extend
+               *> it instead of truncating it with a fresh OPEN OUTPUT
+               open extend out-file
+           else
+               *> write a placeholder WAV header, patched with real
+               *> sizes at CS-CLOSE
+               set total-samples-written to 0
+               open output out-file
+               perform BUILD-WAV-HEADER
+               perform WAV-WRITE-HEADER
+           end-if
+           exit paragraph.
+
+
+
+       *>  derive in-name's stem (out-name-stem) and, from it, the
+       *>  output WAV filename, replacing its extension (or appending
+       *>  one if it has none) with '.wav'; BUILD-REPORT-NAME and
+       *>  BUILD-CHECKPOINT-NAME reuse out-name-stem for their own
+       *>  extensions rather than repeating this derivation
+       BUILD-OUT-NAME.
+           move function trim(in-name) to trimmed-in-name
+           compute in-name-len = function length(function trim(in-name))
 
-           open output out-file
+           set dot-pos to 0
+           perform varying i from in-name-len by -1 until (i < 1 or dot-pos > 0)
+               if trimmed-in-name(i:1) = '.' then
+                   move i to dot-pos
+               end-if
+           end-perform
+
+           move spaces to out-name-stem
+           if dot-pos > 0 then
+               move trimmed-in-name(1:dot-pos - 1) to out-name-stem
+           else
+               move trimmed-in-name(1:in-name-len) to out-name-stem
+           end-if
+
+           *> two batch manifest lines can legitimately name the same
+           *> MIDI file (different waveform, or plain vs. 'normalize')
+           *> - fold the line number into the stem so their .wav/.log
+           *> /.ckpt outputs don't clobber each other
+           if batch-mode = 1 then
+               move batch-job-number to batch-job-num-ed
+               move spaces to stem-scratch
+               string function trim(out-name-stem) delimited by size
+                      '-' delimited by size
+                      batch-job-num-ed delimited by size
+                      into stem-scratch
+               move stem-scratch to out-name-stem
+           end-if
+
+           move spaces to out-name
+           string function trim(out-name-stem) delimited by size
+                  '.wav' delimited by size
+                  into out-name
            exit paragraph.
 
 
 
-       *>  insist on user input until a valid filename is entered
-       INIT-OPEN-INPUT.
-           perform until cmd-line > spaces
-               display "Enter MIDI file: " with no advancing
-               accept cmd-line
+       *>  derive the render summary report filename from out-name-stem,
+       *>  the same way BUILD-OUT-NAME derives the WAV filename
+       BUILD-REPORT-NAME.
+           move spaces to report-name
+           string function trim(out-name-stem) delimited by size
+                  '.log' delimited by size
+                  into report-name
+           exit paragraph.
+
+
+
+       *>  derive the checkpoint filename from out-name-stem, the same
+       *>  way BUILD-OUT-NAME derives the WAV filename
+       BUILD-CHECKPOINT-NAME.
+           move spaces to ckpt-name
+           string function trim(out-name-stem) delimited by size
+                  '.ckpt' delimited by size
+                  into ckpt-name
+           exit paragraph.
+
+
+
+       *>  a checkpoint file exists (and has a record in it) only if an
+       *>  earlier run of this exact job was interrupted mid-render -
+       *>  restore its saved progress and set resume-mode so CS-INIT
+       *>  extends the existing WAV file instead of starting over
+       CS-CHECK-RESUME.
+           move 0 to resume-mode
+           perform BUILD-CHECKPOINT-NAME
+           open input checkpoint-file
+
+           *> '35' status on open means no checkpoint exists - fresh start
+           if ckpt-stat not = '35' then
+               read checkpoint-file
+                   at end
+                       *> checkpoint file exists but is empty - the
+                       *> previous run of this job finished cleanly and
+                       *> cleared it (see CS-CLEAR-CHECKPOINT)
+                       continue
+                   not at end
+                       perform CS-RESTORE-CHECKPOINT
+                       set resume-mode to 1
+               end-read
+               close checkpoint-file
+           end-if
+           exit paragraph.
+
+
+
+       *>  copy a loaded ckpt-record back onto the live render state -
+       *>  the reverse of CS-WRITE-CHECKPOINT
+       CS-RESTORE-CHECKPOINT.
+           *> CS-WRITE-CHECKPOINT only ever runs right after a full
+           *> buffer has been flushed to the WAV file (from inside
+           *> MAIN-OUTPUT-BUFF), so ckpt-buff-i is always exactly
+           *> BUFFER-SIZE and carries no usable position - every sample
+           *> up to and including that flush is already on disk, so
+           *> resume just starts filling a fresh buffer from the top
+           set buff-i to 1
+           move ckpt-midi-tick-rate to midi-tick-rate
+           move ckpt-midi-frame-size to midi-frame-size
+           move ckpt-total-samples to total-samples-written
+           move ckpt-notes-played to notes-played-count
+           move ckpt-osc-peak-usage to osc-peak-usage
+           move ckpt-osc-steal-count to osc-steal-count
+           move ckpt-limiter-engaged to limiter-engaged-count
+           move ckpt-normalize-scale to normalize-scale
+
+           perform varying trk-i from 1 by 1 until trk-i > track-count
+               set ckpt-trk-i to trk-i
+               set trk-pos(trk-i) to ckpt-trk-pos(ckpt-trk-i)
+               set trk-to-next-event(trk-i) to ckpt-trk-to-next-event(ckpt-trk-i)
+               move ckpt-trk-ended(ckpt-trk-i) to trk-ended(trk-i)
+           end-perform
+
+           perform varying osc-i from 1 by 1 until osc-i > MAX-OSCILLATORS
+               set ckpt-osc-i to osc-i
+               move ckpt-osc-note(ckpt-osc-i) to osc-note(osc-i)
+               move ckpt-osc-velocity(ckpt-osc-i) to osc-velocity(osc-i)
+               move ckpt-osc-base-velocity(ckpt-osc-i) to osc-base-velocity(osc-i)
+               move ckpt-osc-channel(ckpt-osc-i) to osc-channel(osc-i)
+               move ckpt-osc-frequency(ckpt-osc-i) to osc-frequency(osc-i)
+               move ckpt-osc-envelope(ckpt-osc-i) to osc-envelope(osc-i)
+               set osc-phase(osc-i) to ckpt-osc-phase(ckpt-osc-i)
+               set osc-phase-inc(osc-i) to ckpt-osc-phase-inc(ckpt-osc-i)
+               move ckpt-osc-held(ckpt-osc-i) to osc-held(osc-i)
+               move ckpt-osc-sustained(ckpt-osc-i) to osc-sustained(osc-i)
+           end-perform
+
+           perform varying chan-i from 1 by 1 until chan-i > MIDI-CHANNEL-COUNT
+               set ckpt-chan-i to chan-i
+               move ckpt-chan-pitch-bend(ckpt-chan-i) to chan-pitch-bend-item(chan-i)
+               move ckpt-chan-volume(ckpt-chan-i) to chan-volume-item(chan-i)
+               move ckpt-chan-sustain(ckpt-chan-i) to chan-sustain-item(chan-i)
+           end-perform
+           exit paragraph.
+
+
+
+       *>  called from MAIN-OUTPUT-BUFF every CHECKPOINT-INTERVAL
+       *>  buffers - snapshot enough state to resume this render if it
+       *>  gets interrupted before CS-CLOSE
+       CS-WRITE-CHECKPOINT.
+           move buff-i to ckpt-buff-i
+           move midi-tick-rate to ckpt-midi-tick-rate
+           move midi-frame-size to ckpt-midi-frame-size
+           move total-samples-written to ckpt-total-samples
+           move notes-played-count to ckpt-notes-played
+           move osc-peak-usage to ckpt-osc-peak-usage
+           move osc-steal-count to ckpt-osc-steal-count
+           move limiter-engaged-count to ckpt-limiter-engaged
+           move normalize-scale to ckpt-normalize-scale
+           move track-count to ckpt-track-count
+
+           perform varying trk-i from 1 by 1 until trk-i > track-count
+               set ckpt-trk-i to trk-i
+               move trk-pos(trk-i) to ckpt-trk-pos(ckpt-trk-i)
+               move trk-to-next-event(trk-i) to ckpt-trk-to-next-event(ckpt-trk-i)
+               move trk-ended(trk-i) to ckpt-trk-ended(ckpt-trk-i)
+           end-perform
+
+           perform varying osc-i from 1 by 1 until osc-i > MAX-OSCILLATORS
+               set ckpt-osc-i to osc-i
+               move osc-note(osc-i) to ckpt-osc-note(ckpt-osc-i)
+               move osc-velocity(osc-i) to ckpt-osc-velocity(ckpt-osc-i)
+               move osc-base-velocity(osc-i) to ckpt-osc-base-velocity(ckpt-osc-i)
+               move osc-channel(osc-i) to ckpt-osc-channel(ckpt-osc-i)
+               move osc-frequency(osc-i) to ckpt-osc-frequency(ckpt-osc-i)
+               move osc-envelope(osc-i) to ckpt-osc-envelope(ckpt-osc-i)
+               move osc-phase(osc-i) to ckpt-osc-phase(ckpt-osc-i)
+               move osc-phase-inc(osc-i) to ckpt-osc-phase-inc(ckpt-osc-i)
+               move osc-held(osc-i) to ckpt-osc-held(ckpt-osc-i)
+               move osc-sustained(osc-i) to ckpt-osc-sustained(ckpt-osc-i)
+           end-perform
+
+           perform varying chan-i from 1 by 1 until chan-i > MIDI-CHANNEL-COUNT
+               set ckpt-chan-i to chan-i
+               move chan-pitch-bend-item(chan-i) to ckpt-chan-pitch-bend(ckpt-chan-i)
+               move chan-volume-item(chan-i) to ckpt-chan-volume(ckpt-chan-i)
+               move chan-sustain-item(chan-i) to ckpt-chan-sustain(ckpt-chan-i)
+           end-perform
+
+           perform BUILD-CHECKPOINT-NAME
+           open output checkpoint-file
+           write ckpt-record
+           close checkpoint-file
+           exit paragraph.
+
+
+
+       *>  a render that reaches CS-CLOSE finished cleanly - clear any
+       *>  checkpoint on disk so the next run of this job starts fresh
+       CS-CLEAR-CHECKPOINT.
+           perform BUILD-CHECKPOINT-NAME
+           open output checkpoint-file
+           close checkpoint-file
+           exit paragraph.
+
+
+
+       *>  build the 44-byte RIFF/WAVE header for mono 16-bit PCM,
+       *>  using total-samples-written for the size fields
+       BUILD-WAV-HEADER.
+           compute wav-header-byte(1) = FUNCTION ORD('R') - 1
+           compute wav-header-byte(2) = FUNCTION ORD('I') - 1
+           compute wav-header-byte(3) = FUNCTION ORD('F') - 1
+           compute wav-header-byte(4) = FUNCTION ORD('F') - 1
+
+           compute le-value = 36 + (total-samples-written * SAMPLE-SIZE)
+           set le-pos to 5
+           perform WAV-PUT-LONG-LE
+
+           compute wav-header-byte(9) = FUNCTION ORD('W') - 1
+           compute wav-header-byte(10) = FUNCTION ORD('A') - 1
+           compute wav-header-byte(11) = FUNCTION ORD('V') - 1
+           compute wav-header-byte(12) = FUNCTION ORD('E') - 1
+
+           compute wav-header-byte(13) = FUNCTION ORD('f') - 1
+           compute wav-header-byte(14) = FUNCTION ORD('m') - 1
+           compute wav-header-byte(15) = FUNCTION ORD('t') - 1
+           compute wav-header-byte(16) = FUNCTION ORD(' ') - 1
+
+           move 16 to le-value  *> fmt chunk size
+           set le-pos to 17
+           perform WAV-PUT-LONG-LE
+
+           move 1 to le-value   *> audio format: PCM
+           set le-pos to 21
+           perform WAV-PUT-SHORT-LE
+
+           move 1 to le-value   *> channels: mono
+           set le-pos to 23
+           perform WAV-PUT-SHORT-LE
+
+           move SAMPLE-RATE to le-value
+           set le-pos to 25
+           perform WAV-PUT-LONG-LE
+
+           compute le-value = SAMPLE-RATE * SAMPLE-SIZE  *> byte rate
+           set le-pos to 29
+           perform WAV-PUT-LONG-LE
+
+           move SAMPLE-SIZE to le-value  *> block align
+           set le-pos to 33
+           perform WAV-PUT-SHORT-LE
+
+           move 16 to le-value  *> bits per sample
+           set le-pos to 35
+           perform WAV-PUT-SHORT-LE
+
+           compute wav-header-byte(37) = FUNCTION ORD('d') - 1
+           compute wav-header-byte(38) = FUNCTION ORD('a') - 1
+           compute wav-header-byte(39) = FUNCTION ORD('t') - 1
+           compute wav-header-byte(40) = FUNCTION ORD('a') - 1
+
+           compute le-value = total-samples-written * SAMPLE-SIZE
+           set le-pos to 41
+           perform WAV-PUT-LONG-LE
+           exit paragraph.
+
+
+
+       *>  pack le-value into wav-header-byte(le-pos .. le-pos + 3), little-endian
+       WAV-PUT-LONG-LE.
+           compute wav-header-byte(le-pos)     = FUNCTION MOD(le-value, 256)
+           compute wav-header-byte(le-pos + 1) = FUNCTION MOD(le-value / 256, 256)
+           compute wav-header-byte(le-pos + 2) = FUNCTION MOD(le-value / 65536, 256)
+           compute wav-header-byte(le-pos + 3) = FUNCTION MOD(le-value / 16777216, 256)
+           exit paragraph.
+
+       *>  pack le-value into wav-header-byte(le-pos .. le-pos + 1), little-endian
+       WAV-PUT-SHORT-LE.
+           compute wav-header-byte(le-pos)     = FUNCTION MOD(le-value, 256)
+           compute wav-header-byte(le-pos + 1) = FUNCTION MOD(le-value / 256, 256)
+           exit paragraph.
+
+
+
+       *>  write wav-header to the current position of out-file (used
+       *>  both for the initial placeholder and, via REWRITE, the fixup)
+       WAV-WRITE-HEADER.
+           perform varying i from 1 by 1 until i > 44
+               move wav-header-byte(i) to out-byte
+               write out-byte
+           end-perform
+           exit paragraph.
+
+
+
+       *>  read the whole input file into midi-bytes-tbl
+       INIT-LOAD-MIDI-BYTES.
+           set midi-i to 0
+           perform until in-eof = 1
+               read in-file
+                   at end
+                       move 1 to in-eof
+               end-read
+
+               if in-eof = 0 then
+                   add 1 to midi-i
+                   if midi-i > MIDI-MAX-BYTES then
+                       move 'MIDI file exceeds maximum supported size.' to error-message
+                       perform ERROR-ESCAPE
+                       if job-skip = 1 then
+                           exit paragraph
+                       end-if
+                   end-if
+                   set midi-byte(midi-i) to in-byte
+               end-if
+           end-perform
+
+           set midi-file-size to midi-i
+           close in-file
+           move 0 to in-eof
+           set read-pos to 1
+           exit paragraph.
+
+
+
+       *>  scan every 'MTrk' chunk declared by the header and record its
+       *>  bounds in track-table, without decoding events yet
+       INIT-SCAN-TRACKS.
+           set track-count to 0
+           perform varying i from 1 by 1
+                   until (i > midi-num-tracks-hdr or read-pos > midi-file-size)
+
+               *> <'MTrk'>
+               perform READ-WORD
+               if not (read-item(1) = FUNCTION ORD('M') - 1
+                   and read-item(2)  = FUNCTION ORD('T') - 1
+                   and read-item(3)  = FUNCTION ORD('r') - 1
+                   and read-item(4)  = FUNCTION ORD('k') - 1) then
+                   move 'Expected start of track.' to error-message
+                   perform ERROR-ESCAPE
+                   if job-skip = 1 then
+                       exit paragraph
+                   end-if
+               end-if
+
+               *> <length>
+               perform READ-WORD
+               add 1 to track-count
+               if track-count > MAX-TRACKS then
+                   move 'MIDI file exceeds maximum supported track count.' to error-message
+                   perform ERROR-ESCAPE
+                   if job-skip = 1 then
+                       exit paragraph
+                   end-if
+               end-if
+               set trk-i to track-count
+               compute trk-length(trk-i) = read-item(1) * 16777216
+                                          + read-item(2) * 65536
+                                          + read-item(3) * 256
+                                          + read-item(4)
+               set trk-start(trk-i) to read-pos
+               compute trk-end-pos(trk-i) = trk-start(trk-i) + trk-length(trk-i)
+               set trk-pos(trk-i) to read-pos
+               set trk-to-next-event(trk-i) to 0
+               set trk-ended(trk-i) to 0
+
+               *> jump straight to the next chunk
+               set read-pos to trk-end-pos(trk-i)
+           end-perform
+           exit paragraph.
+
+
+
+       *>  read the first <delta-time> of every track so CS-MAIN can
+       *>  start advancing all of them together
+       INIT-PRIME-TRACKS.
+           perform varying trk-i from 1 by 1 until trk-i > track-count
+               set read-pos to trk-pos(trk-i)
+               perform MIDI-GET-TIME-TO-NEXT-EVENT
+               set trk-pos(trk-i) to read-pos
            end-perform
+           exit paragraph.
+
 
-           *> distribute arguments to in-file (filename) and cs-wf-type (waveform name)
+
+       *>  in single-file mode, insist on user input until a valid
+       *>  filename is entered; in batch mode a bad entry is logged and
+       *>  skipped (via job-skip) so an overnight run keeps going
+       INIT-OPEN-INPUT.
+           if batch-mode = 0 then
+               perform until cmd-line > spaces
+                   display "Enter MIDI file: " with no advancing
+                   accept cmd-line
+               end-perform
+           end-if
+
+           *> distribute arguments to in-file (filename), cs-wf-type
+           *> (waveform name) and, optionally, the two-pass normalize flag
+           *> - cleared first because batch mode reuses this same
+           *> working-storage across manifest lines, and a line with
+           *> fewer tokens than the one before it must not inherit a
+           *> stale value left over from the previous job
+           move spaces to in-name, wt-type, normalize-arg
            unstring cmd-line delimited by space
-               into in-name, wt-type
-           
+               into in-name, wt-type, normalize-arg
+
+           if function upper-case(function trim(normalize-arg)) = 'NORMALIZE' then
+               set normalize-mode to 1
+           else
+               set normalize-mode to 0
+           end-if
+
            open input in-file
 
            *> '35' status on open means file does not exist
            if in-stat = '35' then
-               display '"' function TRIM(in-name, TRAILING) '" does not exist.'
-               move spaces to cmd-line
-               move '0' to in-stat
-               perform INIT-OPEN-INPUT
+               if batch-mode = 1 then
+                   display '"' function TRIM(in-name, TRAILING) '" does not exist. Skipping job.'
+                   set job-skip to 1
+               else
+                   display '"' function TRIM(in-name, TRAILING) '" does not exist.'
+                   move spaces to cmd-line
+                   move '0' to in-stat
+                   perform INIT-OPEN-INPUT
+               end-if
+           end-if
+           exit paragraph.
+
+
+
+       *>  default every MIDI channel to the waveform named by cmd-line
+       *>  argument 2, force percussion (channel 9) to 'noise', then let
+       *>  an optional config file override the assignable channels
+       INIT-SETUP-CHAN-WAVE-IDS.
+           set wtsb-i to 1
+           perform varying i from 1 by 1 until (i > WAVEFORM-COUNT or wt-type = waveform-name-item(wtsb-i))
+               if wt-type = waveform-name-item(i) then
+                   set wtsb-i to i
+               end-if
+           end-perform
+
+           perform varying chan-i from 1 by 1 until chan-i > MIDI-CHANNEL-COUNT
+               set chan-wave-id-item(chan-i) to wtsb-i
+           end-perform
+           set chan-wave-id-item(PERCUSSION-CHANNEL + 1) to WAVEFORM-COUNT  *> 'noise'
+
+           perform INIT-LOAD-CHAN-CONFIG
+
+           *> percussion is always 'noise', even if the config tried to
+           *> reassign channel 9
+           set chan-wave-id-item(PERCUSSION-CHANNEL + 1) to WAVEFORM-COUNT
+           exit paragraph.
+
+
+
+       *>  read <in-name-without-extension>.cfg, if it exists, and apply
+       *>  its '<channel> <waveform>' lines on top of the defaults set by
+       *>  INIT-SETUP-CHAN-WAVE-IDS; a missing config file is not an error
+       INIT-LOAD-CHAN-CONFIG.
+           move spaces to chan-name
+           if dot-pos > 0 then
+               string trimmed-in-name(1:dot-pos - 1) delimited by size
+                      '.cfg' delimited by size
+                      into chan-name
+           else
+               string trimmed-in-name(1:in-name-len) delimited by size
+                      '.cfg' delimited by size
+                      into chan-name
            end-if
+
+           set chan-eof to 0
+           open input chan-file
+           if chan-stat = '35' then
+               exit paragraph
+           end-if
+
+           perform until chan-eof = 1
+               read chan-file
+                   at end
+                       move 1 to chan-eof
+               end-read
+
+               if chan-eof = 0 and chan-rec > spaces then
+                   move 0 to chan-num
+                   move spaces to chan-wf-name
+                   unstring chan-rec delimited by space
+                       into chan-num, chan-wf-name
+
+                   if chan-num < MIDI-CHANNEL-COUNT then
+                       perform varying wtsb-i from 1 by 1
+                               until (wtsb-i > WAVEFORM-COUNT
+                                   or function trim(chan-wf-name) = function trim(waveform-name-item(wtsb-i)))
+                           continue
+                       end-perform
+                       if wtsb-i <= WAVEFORM-COUNT then
+                           set chan-wave-id-item(chan-num + 1) to wtsb-i
+                       end-if
+                   end-if
+               end-if
+           end-perform
+           close chan-file
+           exit paragraph.
+
+
+
+       *>  generate every waveform's table once, so per-channel/per-track
+       *>  waveform assignment (chan-wave-id) can just index into the
+       *>  right one at render time instead of only having one wavetable
+       *>  for the whole file
+       INIT-MAKE-WAVETABLES.
+           perform varying wtsb-i from 1 by 1 until wtsb-i > WAVEFORM-COUNT
+               move waveform-name-item(wtsb-i) to wt-build-name
+               perform INIT-BUILD-ONE-WAVETABLE
+           end-perform
            exit paragraph.
 
 
 
-       *>  generate wavetable used as lookup for oscillators
-       INIT-MAKE-WAVETABLE.
+       *>  build the single waveform named by wt-build-name into
+       *>  wt-item(wtsb-i, *)
+       INIT-BUILD-ONE-WAVETABLE.
 
            *> sin2
            *> Bhaskara I's approximation
-           if wt-type = 'sin2' then 
+           if wt-build-name = 'sin2' then
                perform varying i from 1 by 1 until i > WAVETABLE-SIZE
                    compute wt-x = 360 * i / WAVETABLE-SIZE
                    if wt-x < 180 then
-                       compute wt-item(i) = 4 * wt-x * (180 - wt-x) / (40500 - wt-x * (180 - wt-x)) * wt-amplitude
+                       compute wt-item(wtsb-i, i) = 4 * wt-x * (180 - wt-x) / (40500 - wt-x * (180 - wt-x)) * wt-amplitude
                    else
                        compute wt-x = wt-x - 180
-                       compute wt-item(i) = -4 * wt-x * (180 - wt-x) / (40500 - wt-x * (180 - wt-x)) * wt-amplitude
+                       compute wt-item(wtsb-i, i) = -4 * wt-x * (180 - wt-x) / (40500 - wt-x * (180 - wt-x)) * wt-amplitude
                    end-if
                end-perform
                exit paragraph
@@ -265,10 +1329,10 @@
 
            *> sin3
            *> Taylor's series - 9th order
-           if wt-type = 'sin3' then 
+           if wt-build-name = 'sin3' then
                perform varying i from 1 by 1 until i > WAVETABLE-SIZE
                    compute wt-x = TWO-PI * (0.5 - i / WAVETABLE-SIZE)
-                   compute wt-item(i) = (wt-x - wt-x ** 3 / 6 + wt-x ** 5 / 120 - wt-x ** 7 / 5040 + wt-x ** 9 / 362880) * wt-amplitude
+                   compute wt-item(wtsb-i, i) = (wt-x - wt-x ** 3 / 6 + wt-x ** 5 / 120 - wt-x ** 7 / 5040 + wt-x ** 9 / 362880) * wt-amplitude
                end-perform
                exit paragraph
            end-if
@@ -276,55 +1340,55 @@
 
            *> sin4
            *> Chebyshev polynomial - 7th order
-           if wt-type = 'sin4' then 
+           if wt-build-name = 'sin4' then
                perform varying i from 1 by 1 until i > WAVETABLE-SIZE
                    compute wt-x = TWO-PI * (0.5 - i / WAVETABLE-SIZE)
-                   compute wt-item(i) = (0.99999660 * wt-x - 0.16664824 * wt-x ** 3 + 0.00830629 * wt-x ** 5 - 0.00018363 * wt-x ** 7) * wt-amplitude
+                   compute wt-item(wtsb-i, i) = (0.99999660 * wt-x - 0.16664824 * wt-x ** 3 + 0.00830629 * wt-x ** 5 - 0.00018363 * wt-x ** 7) * wt-amplitude
                end-perform
                exit paragraph
            end-if
 
            *> tri
-           if wt-type = 'tri' then 
+           if wt-build-name = 'tri' then
                perform varying i from 1 by 1 until i > WAVETABLE-SIZE
                    compute wt-x = 4 * i / WAVETABLE-SIZE
-                   if wt-x < 1 then 
-                       compute wt-item(i) = wt-x * wt-amplitude
+                   if wt-x < 1 then
+                       compute wt-item(wtsb-i, i) = wt-x * wt-amplitude
                    end-if
-                   if (wt-x >= 1 and wt-x < 3) then 
-                       compute wt-item(i) = (2 - wt-x) * wt-amplitude
+                   if (wt-x >= 1 and wt-x < 3) then
+                       compute wt-item(wtsb-i, i) = (2 - wt-x) * wt-amplitude
                    end-if
                    if wt-x >= 3 then
-                       compute wt-item(i) = (wt-x - 4) * wt-amplitude
+                       compute wt-item(wtsb-i, i) = (wt-x - 4) * wt-amplitude
                    end-if
                end-perform
                exit paragraph
            end-if
 
            *> saw
-           if wt-type = 'saw' then 
+           if wt-build-name = 'saw' then
                perform varying i from 1 by 1 until i > WAVETABLE-SIZE
-                   compute wt-item(i) = (-1 + 2 * (i / WAVETABLE-SIZE)) * wt-amplitude
+                   compute wt-item(wtsb-i, i) = (-1 + 2 * (i / WAVETABLE-SIZE)) * wt-amplitude
                end-perform
                exit paragraph
            end-if
 
            *> square
-           if wt-type = 'square' then 
+           if wt-build-name = 'square' then
                perform varying i from 1 by 1 until i > WAVETABLE-SIZE
                    if i < (WAVETABLE-SIZE / 2) then
-                       compute wt-item(i) = -wt-amplitude 
-                   else 
-                       compute wt-item(i) = wt-amplitude 
+                       compute wt-item(wtsb-i, i) = -wt-amplitude
+                   else
+                       compute wt-item(wtsb-i, i) = wt-amplitude
                    end-if
                end-perform
                exit paragraph
            end-if
-      
+
            *> noise
-           if wt-type = 'noise' then 
+           if wt-build-name = 'noise' then
                perform varying i from 1 by 1 until i > WAVETABLE-SIZE
-                   compute wt-item(i) = (-1 + 2 * function RANDOM()) * wt-amplitude
+                   compute wt-item(wtsb-i, i) = (-1 + 2 * function RANDOM()) * wt-amplitude
                end-perform
                exit paragraph
            end-if
@@ -333,7 +1397,7 @@
            *> system implementation
            perform varying i from 1 by 1 until i > WAVETABLE-SIZE
                compute wt-x = TWO-PI * i / WAVETABLE-SIZE
-               compute wt-item(i) = function SIN(wt-x) * wt-amplitude
+               compute wt-item(wtsb-i, i) = function SIN(wt-x) * wt-amplitude
            end-perform
 
            exit paragraph.
@@ -358,6 +1422,9 @@
                and read-item(4) = FUNCTION ORD('d') - 1) then
                move 'MIDI file does not begin with a valid header.' to error-message
                perform ERROR-ESCAPE
+               if job-skip = 1 then
+                   exit paragraph
+               end-if
            end-if
 
            *> <length> - should always be 6 bytes
@@ -365,15 +1432,14 @@
            if not read-item(4) = 6
                move 'MIDI file has abnormal header length.' to error-message
                perform ERROR-ESCAPE
+               if job-skip = 1 then
+                   exit paragraph
+               end-if
            end-if
       
            *> <track format> and <# of tracks>
            perform READ-WORD
-           *> if (read-item(2) > 0 or read-item(4) > 0)
-           *>  display 'WARNING: Multi-track rendering is not supported.'
-           *>  display 'Tracks will be rendered sequentially.'
-           *> end-if
-           *> ^ many MIDI files begin with a separate track containing only meta-data and no ticks, so this warning is overused
+           compute midi-num-tracks-hdr = read-item(3) * 256 + read-item(4)
 
            *> <time format>
            perform READ-HALFWORD
@@ -398,7 +1464,15 @@
       
            *> read midi file
            perform MAIN-READ-MIDI-TRACK
-      
+
+           *> a corrupt event just aborted this job (batch mode only -
+           *> ERROR-ESCAPE already set main-exit, which stops the loop
+           *> that calls this paragraph) - don't mix/output a sample
+           *> from the half-parsed state that caused the abort
+           if job-skip = 1 then
+               exit paragraph
+           end-if
+
            *> update oscillators
            perform MAIN-UPDATE-OSC
 
@@ -419,7 +1493,9 @@
 
 
 
-       *>  read midi file in sequence
+       *>  advance every track that is due, in lock-step against the
+       *>  shared sample clock, so a multi-track file mixes as one
+       *>  arrangement instead of playing track-by-track
        *>  track format:
        *>      <'MTrk'>    4 bytes
        *>      <length>    4 bytes
@@ -427,54 +1503,59 @@
 
        MAIN-READ-MIDI-TRACK.
 
-           *> if outside track, enter
-           if midi-inside-track not = 1 then
-               perform READ-WORD
-
-               if in-eof = 1 then
-                   exit paragraph
-               end-if
-
-               *> <'MTrk'>
-               if read-item(1)       = FUNCTION ORD('M') - 1
-                   and read-item(2)  = FUNCTION ORD('T') - 1
-                   and read-item(3)  = FUNCTION ORD('r') - 1
-                   and read-item(4)  = FUNCTION ORD('k') - 1 then
-                   set midi-inside-track to 1
-               else
-                   move 'Expected start of track.' to error-message
-                   perform ERROR-ESCAPE
-               end-if
-
-               *> <length> - unused
-               perform READ-WORD
-
-               perform MIDI-GET-TIME-TO-NEXT-EVENT
-           end-if
+           set all-tracks-ended to 1
+
+           perform varying trk-i from 1 by 1
+                   until trk-i > track-count or job-skip = 1
+               if trk-ended(trk-i) = 0 then
+                   set all-tracks-ended to 0
+                   set read-pos to trk-pos(trk-i)
+
+                   *> handle every event this track has due right now
+                   perform until (trk-to-next-event(trk-i) > 0
+                           or trk-ended(trk-i) = 1
+                           or in-eof = 1
+                           or job-skip = 1)
+                       perform MIDI-HANDLE-EVENT
+
+                       if trk-ended(trk-i) = 0 and in-eof = 0 then
+                           perform MIDI-GET-TIME-TO-NEXT-EVENT
+                       end-if
+                   end-perform
+
+                   *> a corrupt/truncated track is treated as ended -
+                   *> in-eof only means THIS track's reads ran past the
+                   *> end of the loaded bytes, so it must be cleared
+                   *> again before the next track is walked (or a later
+                   *> call to this same paragraph), or one bad track
+                   *> would falsely end every track processed after it
+                   if in-eof = 1 then
+                       set trk-ended(trk-i) to 1
+                       move 0 to in-eof
+                   end-if
 
-           *> check if wait is over, and handle events while it is
-           perform until midi-to-next-event > 0
-               perform MIDI-HANDLE-EVENT
+                   if trk-ended(trk-i) = 0 then
+                       subtract 1 from trk-to-next-event(trk-i)
+                   end-if
 
-               if midi-inside-track = 0 then
-                   exit paragraph
+                   set trk-pos(trk-i) to read-pos
                end-if
-
-               perform MIDI-GET-TIME-TO-NEXT-EVENT
            end-perform
 
-           *> decrement wait
-           subtract 1 from midi-to-next-event
+           if all-tracks-ended = 1 then
+               set in-eof to 1
+           end-if
            exit paragraph.
 
 
 
        *>  <delta-time>
-       *>  get waiting period in samples
+       *>  get waiting period in samples, for the track currently
+       *>  indexed by trk-i
        *>  this is in a VLQ format. see MIDI standard for details
        MIDI-GET-TIME-TO-NEXT-EVENT.
            perform READ-TO-VLQ
-           compute midi-to-next-event = read-vlq * midi-frame-size * SAMPLE-RATE / midi-tick-rate / 1000000.
+           compute trk-to-next-event(trk-i) = read-vlq * midi-frame-size * SAMPLE-RATE / midi-tick-rate / 1000000.
            exit paragraph.
 
 
@@ -506,7 +1587,7 @@
 
                *> end of track (type 0x2F)
                if read-item(1) = 47 then
-                   set midi-inside-track to 0
+                   set trk-ended(trk-i) to 1
                *> <length> is 0
                    perform READ-BYTE
                    exit paragraph
@@ -536,12 +1617,16 @@
            *> <event code>
            *> get first nibble
            compute midi-msg-code = read-item(1) / 16
+           compute midi-msg-channel = FUNCTION MOD(read-item(1), 16)
 
            *> first bit of code should be set
-           if midi-msg-code < 8 then 
+           if midi-msg-code < 8 then
                display read-item(1)
                move 'Expected MIDI code.' to error-message
                perform ERROR-ESCAPE
+               if job-skip = 1 then
+                   exit paragraph
+               end-if
            end-if
            
 
@@ -559,7 +1644,21 @@
                exit paragraph
            end-if
 
-           *> other message codes are ignored
+           *> control change (code 0xB?) - CC7 channel volume, CC64 sustain
+           if midi-msg-code = 11 then
+               *> <data> - 2 bytes
+               perform MIDI-CONTROL-CHANGE
+               exit paragraph
+           end-if
+
+           *> pitch bend (code 0xE?)
+           if midi-msg-code = 14 then
+               *> <data> - 2 bytes
+               perform MIDI-PITCH-BEND
+               exit paragraph
+           end-if
+
+           *> other message codes (program change, aftertouch, etc.) are ignored
 
            *> system exclusive message (0xF0) - unlikely to encounter
            if read-item(1) = 240 then 
@@ -594,6 +1693,7 @@
        *>      <velocity>  1 byte
        MIDI-NOTE-ON.
            perform READ-HALFWORD
+           add 1 to notes-played-count
 
            *> find inactive osc
            set osc-i to 0
@@ -603,15 +1703,37 @@
                end-if
            end-perform
 
-           if osc-i = 0
-               display 'WARNING: All oscillators in use. Note on is ignored.'
-               exit paragraph
+           if osc-i = 0 then
+               *> no free oscillator: steal the quietest one (lowest
+               *> envelope * velocity - already fading out, or soft)
+               *> instead of dropping the note
+               set local-1 to -1
+               perform varying i from 1 by 1 until i > MAX-OSCILLATORS
+                   compute local-2 = osc-envelope(i) * osc-velocity(i)
+                   if local-1 < 0 or local-2 < local-1 then
+                       set local-1 to local-2
+                       set osc-i to i
+                   end-if
+               end-perform
+               add 1 to osc-steal-count
+
+               *> the free-oscillator search above only ever picks a
+               *> slot whose envelope is already at/below 0, so its
+               *> attack ramp starts clean - a stolen slot has no such
+               *> guarantee and must be forced to the same starting
+               *> point, or the new note inherits whatever envelope
+               *> level the stolen voice was still at and pops instead
+               *> of attacking cleanly
+               set osc-envelope(osc-i) to 0
            end-if
 
            *> set osc attributes
            set osc-note(osc-i) to read-item(1)
-           compute osc-frequency(osc-i) = 2 ** ((osc-note(osc-i) - 69) / 12) * 440
-           compute osc-velocity(osc-i) = read-item(2) / 127 * (OUT-RANGE - 1)
+           set osc-channel(osc-i) to midi-msg-channel
+           set osc-sustained(osc-i) to 0
+           compute osc-frequency(osc-i) = 2 ** ((osc-note(osc-i) - 69 + chan-pitch-bend-item(midi-msg-channel + 1)) / 12) * 440
+           compute osc-base-velocity(osc-i) = read-item(2) / 127 * (OUT-RANGE - 1)
+           compute osc-velocity(osc-i) = osc-base-velocity(osc-i) * chan-volume-item(midi-msg-channel + 1)
            set osc-phase(osc-i) to 0
            compute osc-phase-inc(osc-i) = osc-frequency(osc-i) / SAMPLE-RATE * WAVETABLE-SIZE * OUT-RANGE
            set osc-held(osc-i) to 1
@@ -627,17 +1749,85 @@
        MIDI-NOTE-OFF.
            perform READ-HALFWORD
 
-           *> find osc with matching note
+           *> find osc with matching note on the same channel
            set osc-i to 0
            perform varying i from 1 by 1 until (i > MAX-OSCILLATORS or osc-i > 0)
-               if (osc-held(i) = 1 and osc-note(i) = read-item(1)) then 
+               if (osc-held(i) = 1 and osc-note(i) = read-item(1)
+                       and osc-channel(i) = midi-msg-channel) then
                    set osc-i to i
                end-if
            end-perform
 
-           *> release osc
-           if osc-i > 0 then 
-               set osc-held(osc-i) to 0
+           *> release osc, unless the channel's sustain pedal (CC64) is
+           *> down - then defer the release until the pedal comes up
+           if osc-i > 0 then
+               if chan-sustain-item(midi-msg-channel + 1) = 1 then
+                   set osc-sustained(osc-i) to 1
+               else
+                   set osc-held(osc-i) to 0
+               end-if
+           end-if
+           exit paragraph.
+
+
+
+       *>  pitch bend
+       *>  format:
+       *>      <LSB>       1 byte (low 7 bits)
+       *>      <MSB>       1 byte (high 7 bits)
+       *>  14-bit value, 0x2000 (8192) is center/no bend
+       MIDI-PITCH-BEND.
+           perform READ-HALFWORD
+           compute pb-raw = read-item(2) * 128 + read-item(1) - 8192
+           compute chan-pitch-bend-item(midi-msg-channel + 1) =
+               (pb-raw / 8192) * PITCH-BEND-RANGE-SEMITONES
+
+           *> re-tune every currently-sounding oscillator on this channel
+           perform varying i from 1 by 1 until i > MAX-OSCILLATORS
+               if osc-channel(i) = midi-msg-channel and osc-held(i) = 1 then
+                   compute osc-frequency(i) = 2 ** ((osc-note(i) - 69 + chan-pitch-bend-item(midi-msg-channel + 1)) / 12) * 440
+                   compute osc-phase-inc(i) = osc-frequency(i) / SAMPLE-RATE * WAVETABLE-SIZE * OUT-RANGE
+               end-if
+           end-perform
+           exit paragraph.
+
+
+
+       *>  control change
+       *>  format:
+       *>      <controller>    1 byte
+       *>      <value>         1 byte
+       *>  CC7 (channel volume) scales osc-velocity; CC64 (sustain
+       *>  pedal) extends held notes past their note-off while down
+       MIDI-CONTROL-CHANGE.
+           perform READ-HALFWORD
+
+           *> CC7 - channel volume
+           if read-item(1) = 7 then
+               compute chan-volume-item(midi-msg-channel + 1) = read-item(2) / 127
+               perform varying i from 1 by 1 until i > MAX-OSCILLATORS
+                   if osc-channel(i) = midi-msg-channel
+                           and (osc-held(i) = 1 or osc-sustained(i) = 1) then
+                       compute osc-velocity(i) = osc-base-velocity(i) * chan-volume-item(midi-msg-channel + 1)
+                   end-if
+               end-perform
+           end-if
+
+           *> CC64 - sustain pedal
+           if read-item(1) = 64 then
+               if read-item(2) >= 64 then
+                   set chan-sustain-item(midi-msg-channel + 1) to 1
+               else
+                   set chan-sustain-item(midi-msg-channel + 1) to 0
+                   *> pedal released - finally release notes whose
+                   *> note-off arrived while it was held down
+                   perform varying i from 1 by 1 until i > MAX-OSCILLATORS
+                       if osc-channel(i) = midi-msg-channel and osc-sustained(i) = 1 then
+                           set osc-held(i) to 0
+                           set osc-sustained(i) to 0
+                       end-if
+                   end-perform
+               end-if
            end-if
            exit paragraph.
       
@@ -646,9 +1836,10 @@
        *>  update envelopes and outputs for each oscillator
        MAIN-UPDATE-OSC.
            set osc-active to 0
+           move 0 to osc-active-count
 
            perform varying i from 1 by 1 until i > MAX-OSCILLATORS
-      
+
                *> envelopes
                if osc-held(i) = 1 then
                    *> if held, attack env
@@ -667,6 +1858,7 @@
                *> calculate output if envelope is open
                if osc-envelope(i) > 0 then
                    set osc-active to 1
+                   add 1 to osc-active-count
 
                    *> calculate phase
                    add osc-phase-inc(i) to osc-phase(i)
@@ -674,44 +1866,106 @@
                        subtract osc-phase-range from osc-phase(i)
                    end-if
       
-                   *> wavetable lookup
+                   *> wavetable lookup - each oscillator uses the
+                   *> waveform assigned to the MIDI channel it came from
                    set wt-phase to osc-phase(i)
+                   set wtsb-i to chan-wave-id-item(osc-channel(i) + 1)
                    perform OSC-WAVETABLE-LOOKUP
 
                    *> output
                    compute osc-output(i) = wt-output * osc-envelope(i) / OUT-RANGE * osc-velocity(i) / OUT-RANGE
                end-if
            end-perform
+
+           if osc-active-count > osc-peak-usage then
+               set osc-peak-usage to osc-active-count
+           end-if
            exit paragraph.
 
 
 
        *>  get value from wavetable, using linear interpolation
-       *>  arguments: wt-phase
+       *>  arguments: wt-phase, wtsb-i (which waveform's table to use)
        *>  output: wt-output
        OSC-WAVETABLE-LOOKUP.
-      
+
            *> find sample before and after phase
            compute local-1 = wt-phase / OUT-RANGE
            compute local-2 = local-1 + 1
-           if local-2 > WAVETABLE-SIZE then 
+           if local-2 > WAVETABLE-SIZE then
                subtract WAVETABLE-SIZE from local-2
            end-if
-      
+
            *> linear interpolation
-           compute wt-output = wt-item(local-1) + (wt-item(local-2) - wt-item(local-1)) * (wt-phase / OUT-RANGE - local-1)
+           compute wt-output = wt-item(wtsb-i, local-1) + (wt-item(wtsb-i, local-2) - wt-item(wtsb-i, local-1)) * (wt-phase / OUT-RANGE - local-1)
            exit paragraph.
 
 
 
-       *>  sum every oscillator to get buffer sample
+       *>  sum every oscillator to get buffer sample, then either track
+       *>  its peak (measuring pass of a two-pass normalize render) or
+       *>  scale/limit it for real output
        MAIN-MIX-TO-BUFF.
-           set buff-item(buff-i) to 0
+           move 0 to mix-total
            perform varying i from 1 by 1 until i > MAX-OSCILLATORS
                if osc-envelope(i) > 0 then
-                   compute buff-item(buff-i) = buff-item(buff-i) + osc-output(i)
+                   compute mix-total = mix-total + osc-output(i)
                end-if
            end-perform
+
+           if measuring-pass = 1 then
+               perform MAIN-TRACK-PEAK
+           else
+               if normalize-mode = 1 then
+                   compute mix-total = mix-total * normalize-scale
+               end-if
+               perform MAIN-LIMIT-SAMPLE
+           end-if
+
+           set buff-item(buff-i) to mix-total
+           exit paragraph.
+
+
+
+       *>  record the loudest |sample| seen so far this pass, used only
+       *>  by CS-MEASURE-PEAK
+       MAIN-TRACK-PEAK.
+           if mix-total < 0 then
+               compute local-1 = 0 - mix-total
+           else
+               move mix-total to local-1
+           end-if
+
+           if local-1 > peak-sample-abs then
+               move local-1 to peak-sample-abs
+           end-if
+           exit paragraph.
+
+
+
+       *>  soft-knee limiter - samples under LIMIT-THRESHOLD pass through
+       *>  unchanged; above it, compress smoothly toward LIMIT-CEILING
+       *>  instead of hard-clipping, which would sound like a click/pop
+       MAIN-LIMIT-SAMPLE.
+           if mix-total > LIMIT-THRESHOLD then
+               compute local-1 = LIMIT-THRESHOLD
+                   + (LIMIT-CEILING - LIMIT-THRESHOLD)
+                     * (mix-total - LIMIT-THRESHOLD)
+                   / (mix-total - LIMIT-THRESHOLD
+                       + (LIMIT-CEILING - LIMIT-THRESHOLD))
+               move local-1 to mix-total
+               add 1 to limiter-engaged-count
+           else
+               if mix-total < (0 - LIMIT-THRESHOLD) then
+                   compute local-1 = (0 - LIMIT-THRESHOLD)
+                       - (LIMIT-CEILING - LIMIT-THRESHOLD)
+                         * ((0 - mix-total) - LIMIT-THRESHOLD)
+                       / ((0 - mix-total) - LIMIT-THRESHOLD
+                           + (LIMIT-CEILING - LIMIT-THRESHOLD))
+                   move local-1 to mix-total
+                   add 1 to limiter-engaged-count
+               end-if
+           end-if
            exit paragraph.
 
 
@@ -719,8 +1973,29 @@
        *>  called when buffer is filled
        MAIN-OUTPUT-BUFF.
 
-           *> write to pcm file
-           write buff.
+           *> write to wav file, one little-endian 16-bit sample at a time
+           perform varying i from 1 by 1 until i > BUFFER-SIZE
+               if buff-item(i) < 0 then
+                   compute pcm-sample-u = buff-item(i) + 65536
+               else
+                   move buff-item(i) to pcm-sample-u
+               end-if
+               compute pcm-lo = FUNCTION MOD(pcm-sample-u, 256)
+               compute pcm-hi = FUNCTION MOD(pcm-sample-u / 256, 256)
+               move pcm-lo to out-byte
+               write out-byte
+               move pcm-hi to out-byte
+               write out-byte
+           end-perform
+           add BUFFER-SIZE to total-samples-written
+
+           *> every CHECKPOINT-INTERVAL buffers, snapshot progress so a
+           *> long render can pick back up here instead of from scratch
+           add 1 to ckpt-buffers-since
+           if ckpt-buffers-since >= CHECKPOINT-INTERVAL then
+               perform CS-WRITE-CHECKPOINT
+               move 0 to ckpt-buffers-since
+           end-if
 
            *> start audio playback with SDL
            *> see audio_out.c
@@ -747,15 +2022,337 @@
        *>  CLOSE
        CS-CLOSE.
 
-           *> display 'Finished rendering.'
            *> close files
            close in-file
            close out-file
 
-           *> exit when playback has ended
+           *> now that the real sample count is known, patch the
+           *> placeholder RIFF/WAVE header written at CS-INIT
+           perform BUILD-WAV-HEADER
+           perform WAV-FIX-HEADER
+
+           if osc-steal-count > 0 then
+               display 'NOTE: ' osc-steal-count ' oscillator steal(s) - '
+                   'MAX-OSCILLATORS was exhausted at least once for this file.'
+           end-if
+
+           *> reconcile actual render against what the header promised,
+           *> and log a daily record instead of relying on someone to
+           *> eyeball whether the render "sounded right"
+           perform CALC-EXPECTED-SAMPLES
+           perform CS-WRITE-REPORT
+
+           *> the render reached here cleanly, so any checkpoint from an
+           *> earlier interrupted attempt at this job no longer applies
+           perform CS-CLEAR-CHECKPOINT
+
+           *> wait for playback to finish before returning control to
+           *> CS-RUN-ONE-JOB - in batch mode there is another job
+           *> waiting, so this must NOT stop run (COBOL-SOUND does that
+           *> once, after every job/manifest line has been processed)
            call "audio_wait_for_queue_end"
            call "audio_close"
-           stop run
+           exit paragraph.
+
+
+
+       *>  reopen out-file for update and rewrite the 44 header bytes
+       *>  in place with the final wav-header contents
+       WAV-FIX-HEADER.
+           open i-o out-file
+           perform varying i from 1 by 1 until i > 44
+               read out-file
+               move wav-header-byte(i) to out-byte
+               rewrite out-byte
+           end-perform
+           close out-file
+           exit paragraph.
+
+
+
+       *>  independently re-walk every track's raw bytes (still resident
+       *>  in midi-bytes-tbl) counting only <delta-time>s and tempo
+       *>  changes, to get the duration the header/tempo map actually
+       *>  promised - the longest track's cumulative time is the song's
+       *>  expected length, for comparison against total-samples-written
+       CALC-EXPECTED-SAMPLES.
+           move 0 to in-eof
+           move 0 to expected-total-samples
+
+           *> exp-frame-size mirrors midi-frame-size in the real render:
+           *> one value shared across every track's walk, not a
+           *> per-track guess - a standard format-1 file keeps its
+           *> tempo meta events in track 0, so walking tracks in order
+           *> (track 0 first) picks up any tempo change before it's
+           *> needed by the tracks that follow
+           move 500000 to exp-frame-size
+
+           perform varying trk-i from 1 by 1 until trk-i > track-count
+               set read-pos to trk-start(trk-i)
+               move 0 to exp-cur-samples
+               move 0 to exp-track-ended
+               *> in-eof only means THIS track ran past the end of the
+               *> loaded bytes - clear it per track so one bad track
+               *> can't falsely truncate every track walked after it
+               move 0 to in-eof
+
+               perform until (exp-track-ended = 1
+                       or read-pos >= trk-end-pos(trk-i)
+                       or in-eof = 1)
+                   perform READ-TO-VLQ
+                   compute exp-cur-samples = exp-cur-samples
+                       + read-vlq * exp-frame-size * SAMPLE-RATE / midi-tick-rate / 1000000
+
+                   *> <event code>
+                   perform READ-BYTE
+
+                   if read-item(1) = 255 then
+                       *> meta event - <type>
+                       perform READ-BYTE
+
+                       if read-item(1) = 47 then
+                           *> end of track
+                           perform READ-BYTE
+                           set exp-track-ended to 1
+                       else
+                           if read-item(1) = 81 then
+                               *> change tempo
+                               perform READ-BYTE
+                               set read-size to 3
+                               perform READ-TO-LONG
+                               set exp-frame-size to read-long
+                           else
+                               perform READ-BYTE
+                               set read-size to read-item(1)
+                               perform READ-TO-NONE
+                           end-if
+                       end-if
+                   else
+                       *> MIDI message - skip its <data> the same way
+                       *> MIDI-HANDLE-EVENT does for ignored messages
+                       compute midi-msg-code = read-item(1) / 16
+                       if read-item(1) = 240 then
+                           set read-size to 1
+                           perform READ-BYTE until (read-item(1) = 247 or in-eof = 1)
+                       else
+                           set read-size to midi-msg-len-item(midi-msg-code)
+                           if read-item(1) = 242 then
+                               set read-size to 2
+                           end-if
+                           if read-item(1) = 243 then
+                               set read-size to 1
+                           end-if
+                           perform READ-TO-NONE
+                       end-if
+                   end-if
+               end-perform
+
+               if exp-cur-samples > expected-total-samples then
+                   set expected-total-samples to exp-cur-samples
+               end-if
+           end-perform
+           exit paragraph.
+
+
+
+       *>  pre-flight pass: independently re-walk every track's raw
+       *>  bytes, the same way CALC-EXPECTED-SAMPLES does, checking that
+       *>  its declared <length> matches what was actually consumed and
+       *>  that every note-on has a matching note-off before end-of-track
+       VAL-CHECK-TRACKS.
+           move 0 to in-eof
+           move 0 to val-mismatch-count
+
+           perform varying trk-i from 1 by 1 until trk-i > track-count
+               set read-pos to trk-start(trk-i)
+               move 0 to val-track-ended
+               *> in-eof only means THIS track ran past the end of the
+               *> loaded bytes - clear it per track so one bad track
+               *> can't falsely truncate every track walked after it
+               move 0 to in-eof
+
+               perform varying val-note-index from 1 by 1 until val-note-index > 2048
+                   move 0 to val-note-state-item(val-note-index)
+               end-perform
+
+               perform until (val-track-ended = 1
+                       or read-pos >= trk-end-pos(trk-i)
+                       or in-eof = 1)
+                   perform READ-TO-VLQ
+
+                   *> <event code>
+                   perform READ-BYTE
+
+                   if read-item(1) = 255 then
+                       *> meta event - <type>
+                       perform READ-BYTE
+
+                       if read-item(1) = 47 then
+                           *> end of track
+                           perform READ-BYTE
+                           set val-track-ended to 1
+                       else
+                           perform READ-BYTE
+                           set read-size to read-item(1)
+                           perform READ-TO-NONE
+                       end-if
+                   else
+                       compute midi-msg-code = read-item(1) / 16
+                       compute midi-msg-channel = FUNCTION MOD(read-item(1), 16)
+
+                       if midi-msg-code = 8 or midi-msg-code = 9 then
+                           *> note off / note on - track note-on/note-off pairing
+                           perform READ-HALFWORD
+                           compute val-note-index = midi-msg-channel * 128 + read-item(1) + 1
+
+                           if midi-msg-code = 9 then
+                               add 1 to val-note-state-item(val-note-index)
+                           else
+                               if val-note-state-item(val-note-index) > 0 then
+                                   subtract 1 from val-note-state-item(val-note-index)
+                               else
+                                   add 1 to val-mismatch-count
+                                   display 'PRE-FLIGHT: track ' trk-i
+                                       ' note-off with no matching note-on'
+                                       ' (channel ' midi-msg-channel
+                                       ', note ' read-item(1) ')'
+                               end-if
+                           end-if
+                       else
+                           *> skip <data> of every other message, the same
+                           *> way MIDI-HANDLE-EVENT does for ignored ones
+                           if read-item(1) = 240 then
+                               set read-size to 1
+                               perform READ-BYTE until (read-item(1) = 247 or in-eof = 1)
+                           else
+                               set read-size to midi-msg-len-item(midi-msg-code)
+                               if read-item(1) = 242 then
+                                   set read-size to 2
+                               end-if
+                               if read-item(1) = 243 then
+                                   set read-size to 1
+                               end-if
+                               perform READ-TO-NONE
+                           end-if
+                       end-if
+                   end-if
+               end-perform
+
+               *> declared vs. actual track length
+               compute val-cur-len = read-pos - trk-start(trk-i)
+               if val-cur-len not = trk-length(trk-i) then
+                   add 1 to val-mismatch-count
+                   display 'PRE-FLIGHT: track ' trk-i ' declared length '
+                       trk-length(trk-i) ' bytes but ' val-cur-len
+                       ' were consumed'
+               end-if
+
+               *> note-on(s) left with no matching note-off
+               perform varying val-note-index from 1 by 1 until val-note-index > 2048
+                   if val-note-state-item(val-note-index) > 0 then
+                       add 1 to val-mismatch-count
+                       display 'PRE-FLIGHT: track ' trk-i ' has '
+                           val-note-state-item(val-note-index)
+                           ' unmatched note-on(s) (channel/note index '
+                           val-note-index ')'
+                   end-if
+               end-perform
+           end-perform
+
+           move 0 to in-eof
+
+           if val-mismatch-count = 0 then
+               display 'PRE-FLIGHT: ' function trim(in-name) ' OK - no mismatches'
+           else
+               display 'PRE-FLIGHT: ' function trim(in-name) ' - '
+                   val-mismatch-count ' mismatch(es) found, rendering anyway'
+           end-if
+           exit paragraph.
+
+
+
+       *>  write the render summary/reconciliation report to
+       *>  <in-name-without-extension>.log
+       CS-WRITE-REPORT.
+           perform BUILD-REPORT-NAME
+           open output report-file
+
+           move spaces to report-line
+           string 'Render summary for ' delimited by size
+                  function trim(in-name) delimited by size
+                  into report-line
+           write report-rec from report-line
+
+           move spaces to report-line
+           move notes-played-count to report-num-ed
+           string 'Notes played: ' delimited by size
+                  function trim(report-num-ed) delimited by size
+                  into report-line
+           write report-rec from report-line
+
+           move spaces to report-line
+           move osc-peak-usage to report-num-ed
+           string 'Peak oscillator usage: ' delimited by size
+                  function trim(report-num-ed) delimited by size
+                  ' / ' delimited by size
+                  MAX-OSCILLATORS delimited by size
+                  into report-line
+           write report-rec from report-line
+
+           move spaces to report-line
+           move osc-steal-count to report-num-ed
+           string 'Oscillator steals (voice-stolen notes): ' delimited by size
+                  function trim(report-num-ed) delimited by size
+                  into report-line
+           write report-rec from report-line
+
+           move spaces to report-line
+           move val-mismatch-count to report-num-ed
+           string 'Pre-flight validation mismatches: ' delimited by size
+                  function trim(report-num-ed) delimited by size
+                  into report-line
+           write report-rec from report-line
+
+           move spaces to report-line
+           move limiter-engaged-count to report-num-ed
+           string 'Samples limited (soft-knee engaged): ' delimited by size
+                  function trim(report-num-ed) delimited by size
+                  into report-line
+           write report-rec from report-line
+
+           if normalize-mode = 1 then
+               move spaces to report-line
+               string 'Two-pass peak normalize: target peak '
+                      delimited by size
+                      NORMALIZE-TARGET-PEAK delimited by size
+                      into report-line
+               write report-rec from report-line
+           end-if
+
+           move spaces to report-line
+           move total-samples-written to report-num-ed
+           string 'Total samples written: ' delimited by size
+                  function trim(report-num-ed) delimited by size
+                  into report-line
+           write report-rec from report-line
+
+           move spaces to report-line
+           move expected-total-samples to report-num-ed
+           string 'Expected samples (from header tick rate/tempo map): ' delimited by size
+                  function trim(report-num-ed) delimited by size
+                  into report-line
+           write report-rec from report-line
+
+           move spaces to report-line
+           compute local-1 = total-samples-written - expected-total-samples
+           move local-1 to report-num-signed
+           string 'Difference (actual - expected): ' delimited by size
+                  function trim(report-num-signed) delimited by size
+                  ' samples' delimited by size
+                  into report-line
+           write report-rec from report-line
+
+           close report-file
            exit paragraph.
 
 
@@ -836,27 +2433,39 @@
            end-perform
            exit paragraph.
        
-       *>  read single byte
+       *>  read single byte from midi-bytes-tbl at read-pos, advancing it
        *>  output:     in-byte
        READ-FILE.
-           read in-file
-               at end
-                   move 1 to in-eof
-           end-read
-           add 1 to in-pos
+           if read-pos > midi-file-size then
+               move 1 to in-eof
+           else
+               set in-byte to midi-byte(read-pos)
+               add 1 to read-pos
+           end-if
            exit paragraph.
 
 
 
-       *>  print error message and stop execution
+       *>  print error message, then either stop execution (single-file
+       *>  mode) or skip just this job and let the batch manifest loop
+       *>  in COBOL-SOUND move on to the next line
        *>  arguments: error-message
        ERROR-ESCAPE.
            display 'ERROR: ' function TRIM(error-message, TRAILING)
-           display 'Input file position: ' in-pos
+           display 'Input file position: ' read-pos
            close in-file
            close out-file
            call 'audio_close'
-           stop run.
+
+           if batch-mode = 1 then
+               display '"' function TRIM(in-name, TRAILING)
+                   '" failed. Skipping job.'
+               set job-skip to 1
+               set main-exit to 1
+           else
+               stop run
+           end-if
+           exit paragraph.
 
 
 
